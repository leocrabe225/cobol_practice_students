@@ -23,11 +23,75 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-INPUT-STATUS. 
 
-      * Select output file, line sequential too.
+      * Select output file, line sequential too. The assignment name is
+      * a WORKING-STORAGE variable rather than a literal, built with
+      * today's date by 0045-BUILD-REPORT-FILENAMES-BEGIN before OPEN,
+      * so every day's run keeps its own report instead of clobbering
+      * the previous day's (output/output_YYYYMMDD.dat). File status is
+      * checked on a restart run, see 0050-OPEN-FILES-BEGIN, since
+      * OPEN EXTEND against a file that isn't there yet (no earlier
+      * run ever got as far as creating it) fails rather than
+      * creating one.
            SELECT F-OUTPUT
-               ASSIGN TO 'output/output.dat'
+               ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
                ACCESS MODE IS SEQUENTIAL
-               ORGANIZATION IS LINE SEQUENTIAL.   
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-OUTPUT-STATUS.
+
+      * Select the exceptions/audit file, line sequential too, holds
+      * one record per duplicate/missing/rejected condition raised
+      * while reading F-INPUT, so a bad batch can be reviewed without
+      * anyone watching the console when the job ran. Dated the same
+      * way as F-OUTPUT, see above.
+           SELECT F-EXCEPTIONS
+               ASSIGN TO DYNAMIC WS-EXCEPTIONS-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXCEPTIONS-STATUS.
+
+      * Select the CSV export file, line sequential too, one
+      * semicolon-delimited row per student per class (see
+      * 0350-WRITE-CSV-HEADER-BEGIN for why not a comma), meant to be
+      * handed straight to the office's gradebook spreadsheet tooling
+      * instead
+      * of retyping numbers off the fixed-width F-OUTPUT report. A
+      * combined run can hold several classes with different course
+      * sets, so unlike F-OUTPUT/F-EXCEPTIONS this one is opened fresh
+      * per class rather than once for the whole run - one coherent,
+      * consistently-columned table per class instead of several
+      * ragged tables with embedded header rows in a single file, see
+      * 0345-OPEN-CSV-FILE-BEGIN.
+           SELECT F-CSV
+               ASSIGN TO DYNAMIC WS-CSV-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CSV-STATUS.
+
+      * Select the checkpoint/restart file, line sequential too, holds
+      * how far into data/input.dat the last run got so a re-run after
+      * an abend can skip the classes already fully reported instead
+      * of re-reading the whole file, see 0060-READ-CHECKPOINT-BEGIN.
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'data/checkpoint.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
+
+      * Scratch files used only on a restart, to rebuild F-OUTPUT/
+      * F-EXCEPTIONS down to exactly the line count the checkpoint last
+      * confirmed before extending them, see
+      * 0055-TRIM-STALE-OUTPUT-BEGIN. Never referenced outside that
+      * paragraph.
+           SELECT F-OUTPUT-TRIM
+               ASSIGN TO DYNAMIC WS-OUTPUT-TRIM-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-OUTPUT-TRIM-STATUS.
+           SELECT F-EXCEPT-TRIM
+               ASSIGN TO DYNAMIC WS-EXCEPT-TRIM-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXCEPT-TRIM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,6 +108,23 @@
       * handling.
        01  REC-F-INPUT-1000    PIC X(1000).
 
+      * Describes the class/section header record, the key is always
+      * "00". Whenever this record is seen after the first one in the
+      * file, it marks the end of the class read so far, and the start
+      * of a new one, see 0180-READ-CLASS-HEADER-BEGIN.
+       01  REC-CLASS-HEADER.
+           03 R-CL-KEY         PIC 9(02).
+           03 R-CL-ID          PIC X(05).
+           03 R-CL-LABEL       PIC X(21).
+
+      * Describes an optional run-wide control record, the key is
+      * always "04". When present, its passing-grade overrides
+      * WS-PASS-CUTOFF for the PASS/FAIL column, see
+      * 0185-READ-CONTROL-RECORD-BEGIN.
+       01  REC-CONTROL.
+           03 R-CTL-KEY         PIC 9(02).
+           03 R-CTL-PASS-GRADE  PIC 9(02)V9(02).
+
       * Describes the student record, the key is always "01".
        01  REC-STUDENT.
            03 R-S-KEY          PIC 9(02).       
@@ -53,10 +134,22 @@
 
       * Describes the course record, the key is always "02".
        01  REC-COURSE.
-           03 R-C-KEY          PIC 9(02).       
-           03 R-LABEL          PIC X(21).       
-           03 R-COEF           PIC 9,9.       
-           03 R-GRADE          PIC X(5).       
+           03 R-C-KEY          PIC 9(02).
+           03 R-LABEL          PIC X(21).
+           03 R-COEF           PIC 9,9.
+           03 R-GRADE          PIC X(5).
+
+      * Describes a single weighted assessment (midterm, final,
+      * homework, etc.) for a student in a course already declared by
+      * a REC-COURSE record, the key is always "03". Several of these
+      * can follow one another for the same student/course pair, and
+      * are rolled up into the student's grade for that course in
+      * 0205-COMPUTE-ASSESSMENT-AVERAGE-BEGIN.
+       01  REC-ASSESSMENT.
+           03 R-A-KEY          PIC 9(02).
+           03 R-A-LABEL        PIC X(21).
+           03 R-A-WEIGHT       PIC 9,9.
+           03 R-A-GRADE        PIC X(5).
 
       * Output file descriptor.
        FD  F-OUTPUT
@@ -67,13 +160,182 @@
       * output groups of the WORKING-STORAGE.
        01  REC-F-OUTPUT        PIC X(250).
 
+      * Exceptions/audit file descriptor, one fixed record per
+      * rejected or noteworthy condition found while reading F-INPUT.
+       FD  F-EXCEPTIONS
+           RECORD CONTAINS 63 CHARACTERS
+           RECORDING MODE IS F.
+
+      * Simple X(63) variable, the formatting is done in
+      * WS-EXCEPTION-LINE of the WORKING-STORAGE, same as REC-F-OUTPUT.
+       01  REC-F-EXCEPTIONS        PIC X(63).
+
+      * CSV export file descriptor, one semicolon-delimited row per
+      * student, built up in WS-CSV-LINE of the WORKING-STORAGE.
+       FD  F-CSV
+           RECORD CONTAINS 750 CHARACTERS
+           RECORDING MODE IS F.
+
+      * Simple X(750) variable, wide enough for a header/name/course
+      * grades/average row at the 30-course cap (19 fixed bytes for
+      * LASTNAME/FIRSTNAME plus up to 30 x 22-byte "name," columns
+      * plus 14 fixed bytes for AVERAGE/STATUS), same pattern as
+      * REC-F-OUTPUT. STRING silently truncates past this width with
+      * no overflow signal, so this has to stay sized to the course
+      * cap raised in WS-COURSE, not to whatever a test run happens to
+      * use.
+       01  REC-F-CSV               PIC X(750).
+
+      * Checkpoint/restart file descriptor, a single record rewritten
+      * every 100 input records, see 0065-WRITE-CHECKPOINT-BEGIN.
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 36 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-CHECKPOINT.
+      * The date the checkpoint was written, so a checkpoint left over
+      * from an earlier calendar day (never restarted before the day
+      * rolled over onto a new dated report, see WS-OUTPUT-FILENAME) is
+      * recognized as stale and ignored by 0060-READ-CHECKPOINT-BEGIN
+      * instead of skipping classes that belong to a different file.
+           03 R-CKPT-DATE          PIC 9(08).
+           03 R-CKPT-RECORDS-READ  PIC 9(07).
+           03 R-CKPT-CLASSES-DONE  PIC 9(07).
+      * How many lines F-OUTPUT/F-EXCEPTIONS held at the moment
+      * R-CKPT-CLASSES-DONE was last confirmed, so a restart can trim
+      * away anything an abend left dangling past that point before
+      * extending either file, see 0055-TRIM-STALE-OUTPUT-BEGIN.
+           03 R-CKPT-OUTPUT-LINES  PIC 9(07).
+           03 R-CKPT-EXCEPT-LINES  PIC 9(07).
+
+      * Scratch file descriptors backing the two SELECT F-...-TRIM
+      * clauses above, same record widths as the files they rebuild.
+       FD  F-OUTPUT-TRIM
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-OUTPUT-TRIM       PIC X(250).
+
+       FD  F-EXCEPT-TRIM
+           RECORD CONTAINS 63 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-EXCEPT-TRIM       PIC X(63).
+
        WORKING-STORAGE SECTION.
       * Flags for read status check, allows to stop when the file is
       * completely read.
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
+      * Flags for the checkpoint file read status. A first-ever run has
+      * no checkpoint file on disk yet, status 35, which is a normal
+      * "start from scratch" case, not an error.
+       01  F-CHECKPOINT-STATUS  PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK       VALUE '00'.
+           88 F-CHECKPOINT-STATUS-NO-FILE  VALUE '35'.
+
+      * Flags for the output files' open status, only consulted when
+      * restarting, see 0050-OPEN-FILES-BEGIN.
+       01  F-OUTPUT-STATUS      PIC X(02) VALUE SPACE.
+           88 F-OUTPUT-STATUS-OK       VALUE '00'.
+           88 F-OUTPUT-STATUS-NO-FILE  VALUE '35'.
+       01  F-EXCEPTIONS-STATUS  PIC X(02) VALUE SPACE.
+           88 F-EXCEPTIONS-STATUS-OK       VALUE '00'.
+           88 F-EXCEPTIONS-STATUS-NO-FILE  VALUE '35'.
+       01  F-CSV-STATUS         PIC X(02) VALUE SPACE.
+           88 F-CSV-STATUS-OK       VALUE '00'.
+           88 F-CSV-STATUS-NO-FILE  VALUE '35'.
+
+      * Flags for the restart-trim scratch files, see
+      * 0055-TRIM-STALE-OUTPUT-BEGIN.
+       01  F-OUTPUT-TRIM-STATUS  PIC X(02) VALUE SPACE.
+           88 F-OUTPUT-TRIM-STATUS-OK       VALUE '00'.
+       01  F-EXCEPT-TRIM-STATUS  PIC X(02) VALUE SPACE.
+           88 F-EXCEPT-TRIM-STATUS-OK       VALUE '00'.
+
+      * Set by 0180-READ-CLASS-HEADER-BEGIN when a REC-CLASS-HEADER
+      * record other than the first one in the file is read, so the
+      * mainline knows to stop 0100-READ-INPUT-FILE-BEGIN's read loop
+      * and process the class gathered so far before starting the
+      * next one.
+       77 WS-CLASS-BOUNDARY        PIC 9(01) VALUE 0.
+           88 WS-CLASS-BOUNDARY-HIT    VALUE 1.
+           88 WS-CLASS-BOUNDARY-NOT-HIT VALUE 0.
+
+      * Set along with WS-CLASS-BOUNDARY-HIT, carries the class header
+      * that caused the boundary over to the next call of
+      * 0100-READ-INPUT-FILE-BEGIN, since it was already read off
+      * F-INPUT and cannot be read again.
+       77 WS-CLASS-PENDING         PIC 9(01) VALUE 0.
+           88 WS-HAVE-PENDING-HEADER   VALUE 1.
+           88 WS-NO-PENDING-HEADER     VALUE 0.
+
+      * Whether a REC-CLASS-HEADER record has ever been read this run.
+      * The first one only labels the (implicit) first class; every
+      * one after that is a boundary. An input file with no header at
+      * all runs as a single unlabeled class, same as before this
+      * record type existed.
+       77 WS-CLASS-HEADER-SEEN     PIC 9(01) VALUE 0.
+           88 WS-FIRST-CLASS-HEADER-SEEN VALUE 1.
+           88 WS-NO-CLASS-HEADER-SEEN    VALUE 0.
+
+      * Current class/section identification, shown in the report
+      * heading, and its pending counterpart, see above.
+       77 WS-CLASS-ID              PIC X(05) VALUE SPACE.
+       77 WS-CLASS-LABEL           PIC X(21) VALUE SPACE.
+       77 WS-PENDING-CLASS-ID      PIC X(05).
+       77 WS-PENDING-CLASS-LABEL   PIC X(21).
+
+      * Restart/checkpoint bookkeeping, see 0060-READ-CHECKPOINT-BEGIN
+      * and 0065-WRITE-CHECKPOINT-BEGIN. WS-RECORDS-READ counts every
+      * F-INPUT record read this run, checkpointed every 100 purely as
+      * a progress figure (LINE SEQUENTIAL has no random-access
+      * positioning to resume from, see 0065's own comment). Classes
+      * fully read and reported before the last checkpoint don't need
+      * their report section rewritten on a restart, so
+      * WS-CLASSES-SEEN is compared against what was checkpointed
+      * (WS-RESTART-CLASSES-DONE) to skip them.
+       77 WS-RECORDS-READ          PIC 9(07) VALUE 0.
+       77 WS-CLASSES-SEEN          PIC 9(07) VALUE 0.
+       77 WS-RESTART-CLASSES-DONE  PIC 9(07) VALUE 0.
+       77 WS-CKPT-QUOTIENT         PIC 9(07).
+       77 WS-CKPT-REMAINDER        PIC 9(03).
+
+      * How many lines F-OUTPUT/F-EXCEPTIONS carry so far this run,
+      * kept in step with every WRITE (0305-WRITE-OUTPUT-LINE-BEGIN,
+      * 0160-WRITE-EXCEPTION-BEGIN) so 0065-WRITE-CHECKPOINT-BEGIN can
+      * checkpoint exactly how far those files can be trusted. On a
+      * restart, WS-RESTART-OUTPUT-LINES/WS-RESTART-EXCEPT-LINES hold
+      * what the checkpoint last confirmed, and
+      * 0055-TRIM-STALE-OUTPUT-BEGIN trims either file back down to
+      * that line count before it is extended, in case an abend left a
+      * partially-written class dangling past it.
+       77 WS-OUTPUT-LINES-WRITTEN  PIC 9(07) VALUE 0.
+       77 WS-EXCEPT-LINES-WRITTEN  PIC 9(07) VALUE 0.
+       77 WS-RESTART-OUTPUT-LINES  PIC 9(07) VALUE 0.
+       77 WS-RESTART-EXCEPT-LINES  PIC 9(07) VALUE 0.
+       77 WS-TRIM-LINE-COUNT       PIC 9(07) VALUE 0.
+
+      * Today's date, and the dated F-OUTPUT/F-EXCEPTIONS assignment
+      * names built from it, see 0045-BUILD-REPORT-FILENAMES-BEGIN, so
+      * every day's run archives its own report instead of overwriting
+      * the previous day's. WS-CSV-BASENAME is the same date stem
+      * without an extension or class suffix yet - 0345-OPEN-CSV-FILE-
+      * BEGIN completes it into WS-CSV-FILENAME once per class.
+       77 WS-CURRENT-DATE          PIC 9(08) VALUE 0.
+       77 WS-OUTPUT-FILENAME       PIC X(40) VALUE SPACE.
+       77 WS-EXCEPTIONS-FILENAME   PIC X(40) VALUE SPACE.
+       77 WS-CSV-BASENAME          PIC X(30) VALUE SPACE.
+       77 WS-CSV-FILENAME          PIC X(40) VALUE SPACE.
+
+      * Scratch filenames for 0055-TRIM-STALE-OUTPUT-BEGIN, built by
+      * appending ".trim" to the real dated name, and the return code
+      * from the CBL_ runtime calls that delete/rename them into place
+      * (LINE SEQUENTIAL has no verb to truncate a file in place).
+       77 WS-OUTPUT-TRIM-FILENAME  PIC X(45) VALUE SPACE.
+       77 WS-EXCEPT-TRIM-FILENAME  PIC X(45) VALUE SPACE.
+       77 WS-CBL-RETURN-CODE       PIC S9(9) COMP-5 VALUE 0.
+
       * Main program structure, it holds pretty much everything
       * important.
        01  WS-DATA-STUDENT.
@@ -82,7 +344,9 @@
       * Amount of courses.
            05 WS-COURSE-LGHT  PIC 9(03).
       * Course table, holds a name, a coef, and the course average.
-           05 WS-COURSE OCCURS 10.
+      * Sized for WS-COURSE-MAX courses, see 1400-GET-COURSE-INDEX for
+      * the bound check that keeps this from silently overflowing.
+           05 WS-COURSE OCCURS 30.
                10 WS-C-NAME       PIC X(21).
                10 WS-C-COEF       PIC 9(01)V9(01).
                10 WS-C-AVERAGE    PIC 9(02)V9(02).
@@ -97,8 +361,8 @@
                10 WS-S-AGE        PIC 9(02).
                10 WS-S-AVERAGE    PIC 9(02)V9(02).
                10 WS-S-GRADE-AMT  PIC 9(02).
-      * The grades table.
-               10 WS-S-GRADES OCCURS 10.
+      * The grades table, one entry per course, sized to WS-COURSE-MAX.
+               10 WS-S-GRADES OCCURS 30.
       * The grade itself.
                    15 WS-S-GRADE  PIC 9(02)V9(02).  
       * Flag to indicate whether the grade is already fullfilled
@@ -107,6 +371,47 @@
                    15 WS-S-GRADE-STATUS PIC 9(01) VALUE 1.
                        88 WS-S-GRADE-OK           VALUE 0.
                        88 WS-S-GRADE-MISSING      VALUE 1.
+      * Flag set as soon as a REC-COURSE record requests this course
+      * for this student, whether or not it carried a grade directly.
+      * Lets 0150-CHECK-MISSING-GRADES-BEGIN tell a course that is
+      * still awaiting REC-ASSESSMENT records apart from one that was
+      * never requested at all.
+                   15 WS-S-COURSE-REQ   PIC 9(01) VALUE 0.
+                       88 WS-S-COURSE-WAS-REQUESTED VALUE 1.
+      * Amount of weighted assessments (midterm, final, homework...)
+      * recorded for this student in this course, via REC-ASSESSMENT.
+                   15 WS-S-ASSESS-AMT   PIC 9(02) VALUE 0.
+                   15 WS-S-ASSESSMENT OCCURS 10.
+                       20 WS-S-ASSESS-GRADE   PIC 9(02)V9(02).
+                       20 WS-S-ASSESS-WEIGHT  PIC 9(01)V9(01).
+
+      * Holds the student table indices in WS-S-AVERAGE descending
+      * order, built by 0250-SORT-STUDENTS-BY-AVERAGE-BEGIN, so the
+      * report can be written ranked without physically reordering
+      * WS-STUDENT itself.
+       01 WS-STUDENT-RANK.
+           05 WS-SORT-ORDER OCCURS 1 TO 999 TIMES
+                            DEPENDING ON WS-STUDENT-LGHT PIC 9(04).
+
+      * Cutoffs for the honor-roll / at-risk sections appended to the
+      * report footer.
+       77 WS-HONOR-ROLL-CUTOFF        PIC 9(02)V9(02) VALUE 16,00.
+       77 WS-AT-RISK-CUTOFF           PIC 9(02)V9(02) VALUE 10,00.
+
+      * Passing-grade cutoff for the PASS/FAIL column, defaulted here
+      * but overridable per run by a REC-CONTROL ("04") record, see
+      * 0185-READ-CONTROL-RECORD-BEGIN.
+       77 WS-PASS-CUTOFF              PIC 9(02)V9(02) VALUE 10,00.
+
+      * Sanity bounds checked at MOVE time by 0100-READ-INPUT-FILE-
+      * BEGIN/0170-STORE-ASSESSMENT-BEGIN, see those paragraphs. A
+      * record failing one of these is rejected into F-EXCEPTIONS
+      * rather than stored/counted into an average.
+       77 WS-AGE-MIN                  PIC 9(02) VALUE 05.
+       77 WS-AGE-MAX                  PIC 9(02) VALUE 25.
+       77 WS-COEF-MIN                 PIC 9(01)V9(01) VALUE 0,1.
+       77 WS-WEIGHT-MIN               PIC 9(01)V9(01) VALUE 0,1.
+       77 WS-GRADE-MAX                PIC 9(02)V9(02) VALUE 20,00.
 
       * Width of the output report.
        01 WS-OUTPUT-SIZE             PIC 9(03).
@@ -117,6 +422,14 @@
        01 WS-OUTPUT-NOTE-REPORT      PIC X(250) VALUE "NOTES REPORT".
        01 WS-OUTPUT-END-NOTE-REPORT  PIC X(250) VALUE "END REPORT".
 
+      * Class/section heading, written right under the report title
+      * when the input carried a REC-CLASS-HEADER record for it.
+       01 WS-CLASS-HEADING-OUTPUT.
+           05 FILLER                 PIC X(06) VALUE "CLASS ".
+           05 WS-CLS-OUT-ID          PIC X(05).
+           05 FILLER                 PIC X(03) VALUE " - ".
+           05 WS-CLS-OUT-LABEL       PIC X(21).
+
       * The output header, it holds the columns names and the courses
       * indices.
        01 WS-OUTPUT-HEADER.
@@ -126,13 +439,16 @@
            05 FILLER                 PIC X(01) VALUE SPACE.
            05 FILLER                 PIC X(07) VALUE "AVERAGE".
            05 FILLER                 PIC X(01) VALUE SPACE.
+      * Column for the pass/fail flag, see WS-PASS-CUTOFF.
+           05 FILLER                 PIC X(06) VALUE "STATUS".
+           05 FILLER                 PIC X(01) VALUE SPACE.
       * The size is dynamic depending on the amount of courses.
-           05 WS-HDR-CRS-OUTPUT OCCURS 1 TO 10 TIMES 
+           05 WS-HDR-CRS-OUTPUT OCCURS 1 TO 30 TIMES
                                 DEPENDING ON WS-COURSE-LGHT.
                10 FILLER             PIC X(01) VALUE "C".
                10 WS-HDR-CRS-OUT-NBR PIC 9(02).
                10 FILLER             PIC X(03) VALUE SPACE.
-       
+
       * The actual output body, with the grades and names of the
       * students.
        01 WS-STUDENT-OUTPUT-GRADE.
@@ -142,8 +458,12 @@
            05 FILLER                 PIC X(01) VALUE SPACE.
            05 WS-STUD-OUT-AVG        PIC X(05).
            05 FILLER                 PIC X(03) VALUE SPACE.
+      * PASS/FAIL flag against WS-PASS-CUTOFF, set alongside the
+      * average in 0600-SETUP-OUTPUT-GRADE-BEGIN.
+           05 WS-STUD-OUT-STATUS     PIC X(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
       * The size is dynamic depending on the amount of courses.
-           05 WS-STUD-OUT OCCURS 1 TO 10 TIMES 
+           05 WS-STUD-OUT OCCURS 1 TO 30 TIMES
                                 DEPENDING ON WS-COURSE-LGHT.
                10 WS-STUD-OUT-GRADE  PIC X(05).
                10 FILLER             PIC X(01) VALUE SPACE.
@@ -157,8 +477,11 @@
            05 FILLER                 PIC X(01) VALUE SPACE.
            05 WS-OUT-CLASS-AVG       PIC X(05).
            05 FILLER                 PIC X(03) VALUE SPACE.
+      * Lines up under the STATUS column, blank for the class row.
+           05 FILLER                 PIC X(06) VALUE SPACE.
+           05 FILLER                 PIC X(01) VALUE SPACE.
       * The size is dynamic depending on the amount of courses.
-           05 WS-COURSE-OUT OCCURS 1 TO 10 TIMES 
+           05 WS-COURSE-OUT OCCURS 1 TO 30 TIMES
                                 DEPENDING ON WS-COURSE-LGHT.
                10 WS-COURSE-OUT-AVG  PIC 9(02),9(02).
                10 FILLER             PIC X(01) VALUE SPACE.
@@ -190,7 +513,22 @@
            05 FILLER                 PIC X(08) VALUE "GRADES".
            05 FILLER                 PIC X(04) VALUE " => ".
            05 WS-GRADE-AMT-OUT       PIC 9(02).
-           
+
+      * Titles for the honor-roll / at-risk sections appended after
+      * the report footer.
+       01 WS-OUTPUT-HONOR-ROLL       PIC X(250) VALUE "HONOR ROLL".
+       01 WS-OUTPUT-AT-RISK          PIC X(250) VALUE "AT RISK".
+
+      * One name/average line for the honor-roll / at-risk sections,
+      * same shape as the leading fields of WS-STUDENT-OUTPUT-GRADE,
+      * minus the per-course grades.
+       01 WS-RANK-LINE-OUTPUT.
+           05 WS-RANK-OUT-NAME       PIC X(07).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 WS-RANK-OUT-FNAME      PIC X(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 WS-RANK-OUT-AVG        PIC X(05).
+
       * Indices.
        77 WS-IDX-1                PIC 9(04).
        77 WS-IDX-2                PIC 9(02).
@@ -207,6 +545,11 @@
        77 WS-1400P-COURSE-COEF    PIC 9(01)V9(01).
        77 WS-IDX-1400             PIC 9(02).
 
+      * Maximum amount of distinct courses the tables below are sized
+      * for, kept in sync with the OCCURS clauses on WS-COURSE,
+      * WS-HDR-CRS-OUTPUT, WS-STUD-OUT and WS-COURSE-OUT.
+       77 WS-COURSE-MAX           PIC 9(02) VALUE 30.
+
       * 1500P = 1500 - Parameter.
       * 1500R = 1500 - Return value.
        77 WS-1500P-STUDENT-NAME    PIC X(07).
@@ -216,6 +559,50 @@
            88 WS-1500R-DUPLICATA-NO          VALUE 0.
        77 WS-IDX-1500             PIC 9(02).
 
+      * 1450P = 1450 - Parameter.
+      * Lookup-only counterpart to 1400, used by REC-ASSESSMENT
+      * records, which must attach to a course already declared by a
+      * REC-COURSE record rather than create one of their own.
+       77 WS-1450P-COURSE-NAME    PIC X(21).
+       77 WS-IDX-1450             PIC 9(02).
+
+      * De-edited working copy of R-A-WEIGHT, so
+      * 0170-STORE-ASSESSMENT-BEGIN can range-check it as a plain
+      * numeric value instead of comparing the numeric-edited FD field
+      * directly - numeric-edited fields compare unreliably under this
+      * compiler's DECIMAL-POINT IS COMMA handling, so de-edit via MOVE
+      * before comparing (see R-COEF's WS-1400P-COURSE-COEF for the
+      * same pattern).
+       77 WS-0170-ASSESS-WEIGHT   PIC 9(01)V9(01).
+
+      * 0160P = 0160 - Parameter.
+      * Parameters for 0160-WRITE-EXCEPTION-BEGIN, which appends a
+      * record to F-EXCEPTIONS for every duplicate/missing/rejected
+      * condition found while reading F-INPUT.
+       77 WS-0160P-TYPE           PIC X(20).
+       77 WS-0160P-LASTNAME       PIC X(07).
+       77 WS-0160P-FIRSTNAME      PIC X(06).
+       77 WS-0160P-COURSE         PIC X(21).
+
+      * Assembled exception line, built from the WS-0160P parameters
+      * above then moved wholesale to REC-F-EXCEPTIONS, same pattern
+      * as the WS-OUTPUT-... groups moved to REC-F-OUTPUT.
+       01  WS-EXCEPTION-LINE.
+           05 WS-EXC-CLASS-ID      PIC X(05).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-EXC-TYPE          PIC X(20).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-EXC-LASTNAME      PIC X(07).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-EXC-FIRSTNAME     PIC X(06).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-EXC-COURSE        PIC X(21).
+
+      * Assembled CSV row, built field by field with STRING then moved
+      * wholesale to REC-F-CSV, same pattern as WS-EXCEPTION-LINE.
+       77 WS-CSV-LINE             PIC X(750).
+       77 WS-CSV-PTR              PIC 9(03).
+
       * Amount of present student in a course, useful for calculating
       * the course average.
        77 WS-PRESENT-STUDENT      PIC 9(04).
@@ -226,6 +613,25 @@
        77 WS-MATH-BUFFER-2        PIC 9(02)V9(01).
       * Used to calculate class average.
        77 WS-MATH-BUFFER-3        PIC 9(05)V9(02).
+      * Used to roll up a student's weighted assessment grades into
+      * their course grade, see 0205-COMPUTE-ASSESSMENT-AVERAGE.
+       77 WS-MATH-BUFFER-4        PIC 9(05)V9(02).
+       77 WS-MATH-BUFFER-5        PIC 9(02)V9(01).
+       77 WS-IDX-3                PIC 9(02).
+
+      * Index and swap buffer for 0250-SORT-STUDENTS-BY-AVERAGE-BEGIN.
+       77 WS-IDX-4                PIC 9(04).
+       77 WS-SORT-TEMP            PIC 9(04).
+
+      * 0900P = 0900 - Parameter.
+      * Selects which rank list 0900-WRITE-RANK-LIST-BEGIN writes:
+      * "H" for the honor roll (average >= cutoff, best first) or
+      * "R" for the at-risk list (average < cutoff, worst first).
+       77 WS-0900P-CUTOFF         PIC 9(02)V9(02).
+       77 WS-0900P-MODE           PIC X(01).
+       77 WS-0900-FOUND-ANY       PIC 9(01).
+           88 WS-0900-FOUND-YES       VALUE 1.
+           88 WS-0900-FOUND-NO        VALUE 0.
 
       * Buffers used to center output lines.
        77 WS-CENTER-BUFFER        PIC X(250).
@@ -244,46 +650,323 @@
        77 WS-UTF-SIZE             PIC 9(04).
 
        PROCEDURE DIVISION.
-           
+
+      * Open the input, output and exceptions files once for the
+      * whole run, whether data/input.dat holds one class or many.
+           PERFORM 0050-OPEN-FILES-BEGIN
+              THRU 0050-OPEN-FILES-END.
+
+      * One class/section per iteration, see 0180-READ-CLASS-HEADER-
+      * BEGIN for how a REC-CLASS-HEADER record ends the current one.
+           PERFORM UNTIL F-INPUT-STATUS-EOF
+
       * Read.
-           PERFORM 0100-READ-INPUT-FILE-BEGIN
-              THRU 0100-READ-INPUT-FILE-END.
+               PERFORM 0100-READ-INPUT-FILE-BEGIN
+                  THRU 0100-READ-INPUT-FILE-END
+               ADD 1 TO WS-CLASSES-SEEN
+
+      * Skip a class already fully reported by a run that got this far
+      * before an abend, see 0060-READ-CHECKPOINT-BEGIN. It was still
+      * read just above, to advance through F-INPUT and to pick up its
+      * class header/control records, just not recomputed or rewritten.
+               IF WS-CLASSES-SEEN > WS-RESTART-CLASSES-DONE THEN
 
       * Compute.
-           PERFORM 0200-COMPUTE-AVERAGES-BEGIN
-              THRU 0200-COMPUTE-AVERAGES-END.
+                   PERFORM 0200-COMPUTE-AVERAGES-BEGIN
+                      THRU 0200-COMPUTE-AVERAGES-END
+
+      * Rank students by average, descending, for the report body and
+      * the honor-roll / at-risk sections.
+                   PERFORM 0250-SORT-STUDENTS-BY-AVERAGE-BEGIN
+                      THRU 0250-SORT-STUDENTS-BY-AVERAGE-END
 
       * Initialize output.
-           PERFORM 1100-INITIALIZE-OUTPUT-LINES-BEGIN
-              THRU 1100-INITIALIZE-OUTPUT-LINES-END.
+                   PERFORM 1100-INITIALIZE-OUTPUT-LINES-BEGIN
+                      THRU 1100-INITIALIZE-OUTPUT-LINES-END
 
       * Write output.
-           PERFORM 0300-WRITE-OUTPUT-FILE-BEGIN
-              THRU 0300-WRITE-OUTPUT-FILE-END.
+                   PERFORM 0300-WRITE-OUTPUT-FILE-BEGIN
+                      THRU 0300-WRITE-OUTPUT-FILE-END
 
       * Display to terminal.
-           PERFORM 0400-DISPLAY-TABLE-BEGIN
-              THRU 0400-DISPLAY-TABLE-END.
-           
+                   PERFORM 0400-DISPLAY-TABLE-BEGIN
+                      THRU 0400-DISPLAY-TABLE-END
+               END-IF
+
+      * This class (skipped or freshly written) is now safe, checkpoint
+      * it so a restart from here never redoes it.
+               PERFORM 0065-WRITE-CHECKPOINT-BEGIN
+                  THRU 0065-WRITE-CHECKPOINT-END
+           END-PERFORM.
+
+      * Close the files once for the whole run.
+           PERFORM 0990-CLOSE-FILES-BEGIN
+              THRU 0990-CLOSE-FILES-END.
+
            STOP RUN.
 
+      * Builds today's dated F-OUTPUT/F-EXCEPTIONS assignment names,
+      * e.g. output/output_20260212.dat, so each day keeps its own
+      * report instead of overwriting the previous day's. Also builds
+      * WS-CSV-BASENAME, the same date stem F-CSV's per-class filename
+      * is completed from, see 0345-OPEN-CSV-FILE-BEGIN.
+       0045-BUILD-REPORT-FILENAMES-BEGIN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE SPACE TO WS-OUTPUT-FILENAME.
+           STRING "output/output_" DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME
+           END-STRING.
+           MOVE SPACE TO WS-EXCEPTIONS-FILENAME.
+           STRING "output/exceptions_" DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+               INTO WS-EXCEPTIONS-FILENAME
+           END-STRING.
+           MOVE SPACE TO WS-CSV-BASENAME.
+           STRING "output/output_" DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO WS-CSV-BASENAME
+           END-STRING.
+       0045-BUILD-REPORT-FILENAMES-END.
+
+      * Opens the input, output and exceptions files, once for the
+      * whole run. F-OUTPUT/F-EXCEPTIONS are extended rather than
+      * truncated when a checkpoint says an earlier run already wrote
+      * part of them, so a restart doesn't lose that work. F-CSV is
+      * not opened here at all - it gets its own file per class, see
+      * 0345-OPEN-CSV-FILE-BEGIN, opened and closed from within
+      * 0300-WRITE-OUTPUT-FILE-BEGIN.
+       0050-OPEN-FILES-BEGIN.
+           PERFORM 0045-BUILD-REPORT-FILENAMES-BEGIN
+              THRU 0045-BUILD-REPORT-FILENAMES-END.
+           OPEN INPUT F-INPUT.
+           PERFORM 0060-READ-CHECKPOINT-BEGIN
+              THRU 0060-READ-CHECKPOINT-END.
+           IF WS-RESTART-CLASSES-DONE > 0 THEN
+               PERFORM 0055-TRIM-STALE-OUTPUT-BEGIN
+                  THRU 0055-TRIM-STALE-OUTPUT-END
+               OPEN EXTEND F-OUTPUT
+               IF F-OUTPUT-STATUS-NO-FILE THEN
+                   OPEN OUTPUT F-OUTPUT
+               END-IF
+               OPEN EXTEND F-EXCEPTIONS
+               IF F-EXCEPTIONS-STATUS-NO-FILE THEN
+                   OPEN OUTPUT F-EXCEPTIONS
+               END-IF
+           ELSE
+               OPEN OUTPUT F-OUTPUT
+               OPEN OUTPUT F-EXCEPTIONS
+           END-IF.
+       0050-OPEN-FILES-END.
+
+      * On a restart, rebuilds F-OUTPUT/F-EXCEPTIONS down to exactly
+      * the R-CKPT-OUTPUT-LINES/R-CKPT-EXCEPT-LINES the checkpoint last
+      * confirmed, copying only that many leading lines from each file
+      * into a scratch file and swapping it into place, before
+      * 0050-OPEN-FILES-BEGIN extends either one. Without this, an
+      * abend partway through writing a class's report leaves that
+      * class's partial section dangling at the end of the file, and
+      * OPEN EXTEND would append the redone class's report right after
+      * it instead of in its place. A run that never abended mid-class
+      * simply copies the file onto itself unchanged - the cost of
+      * always trimming is a full pass over what's already on disk
+      * once per restart, not once per checkpoint.
+       0055-TRIM-STALE-OUTPUT-BEGIN.
+           MOVE SPACE TO WS-OUTPUT-TRIM-FILENAME.
+           STRING WS-OUTPUT-FILENAME DELIMITED BY SPACE
+                  ".trim" DELIMITED BY SIZE
+               INTO WS-OUTPUT-TRIM-FILENAME
+           END-STRING.
+           MOVE 0 TO WS-TRIM-LINE-COUNT.
+           OPEN INPUT F-OUTPUT.
+           IF F-OUTPUT-STATUS-OK THEN
+               OPEN OUTPUT F-OUTPUT-TRIM
+               PERFORM UNTIL
+                       WS-TRIM-LINE-COUNT >= WS-RESTART-OUTPUT-LINES
+                   READ F-OUTPUT
+                       AT END
+                           MOVE WS-RESTART-OUTPUT-LINES
+                               TO WS-TRIM-LINE-COUNT
+                       NOT AT END
+                           MOVE REC-F-OUTPUT TO REC-F-OUTPUT-TRIM
+                           WRITE REC-F-OUTPUT-TRIM
+                           ADD 1 TO WS-TRIM-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE F-OUTPUT
+               CLOSE F-OUTPUT-TRIM
+               CALL "CBL_DELETE_FILE" USING WS-OUTPUT-FILENAME
+                   RETURNING WS-CBL-RETURN-CODE
+               END-CALL
+               CALL "CBL_RENAME_FILE" USING WS-OUTPUT-TRIM-FILENAME
+                                            WS-OUTPUT-FILENAME
+                   RETURNING WS-CBL-RETURN-CODE
+               END-CALL
+           END-IF.
+
+           MOVE SPACE TO WS-EXCEPT-TRIM-FILENAME.
+           STRING WS-EXCEPTIONS-FILENAME DELIMITED BY SPACE
+                  ".trim" DELIMITED BY SIZE
+               INTO WS-EXCEPT-TRIM-FILENAME
+           END-STRING.
+           MOVE 0 TO WS-TRIM-LINE-COUNT.
+           OPEN INPUT F-EXCEPTIONS.
+           IF F-EXCEPTIONS-STATUS-OK THEN
+               OPEN OUTPUT F-EXCEPT-TRIM
+               PERFORM UNTIL
+                       WS-TRIM-LINE-COUNT >= WS-RESTART-EXCEPT-LINES
+                   READ F-EXCEPTIONS
+                       AT END
+                           MOVE WS-RESTART-EXCEPT-LINES
+                               TO WS-TRIM-LINE-COUNT
+                       NOT AT END
+                           MOVE REC-F-EXCEPTIONS TO REC-F-EXCEPT-TRIM
+                           WRITE REC-F-EXCEPT-TRIM
+                           ADD 1 TO WS-TRIM-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE F-EXCEPTIONS
+               CLOSE F-EXCEPT-TRIM
+               CALL "CBL_DELETE_FILE" USING WS-EXCEPTIONS-FILENAME
+                   RETURNING WS-CBL-RETURN-CODE
+               END-CALL
+               CALL "CBL_RENAME_FILE" USING WS-EXCEPT-TRIM-FILENAME
+                                            WS-EXCEPTIONS-FILENAME
+                   RETURNING WS-CBL-RETURN-CODE
+               END-CALL
+           END-IF.
+       0055-TRIM-STALE-OUTPUT-END.
+
+      * Closes the input, output and exceptions files, once for the
+      * whole run. F-CSV is closed per class inside
+      * 0300-WRITE-OUTPUT-FILE-BEGIN instead.
+       0990-CLOSE-FILES-BEGIN.
+           CLOSE F-INPUT.
+           CLOSE F-OUTPUT.
+           CLOSE F-EXCEPTIONS.
+      * A clean, complete run needs no more restarting - clear the
+      * checkpoint so the next run (presumably on the next day's file)
+      * starts from scratch instead of skipping classes that belong to
+      * a different file altogether.
+           PERFORM 0995-CLEAR-CHECKPOINT-BEGIN
+              THRU 0995-CLEAR-CHECKPOINT-END.
+       0990-CLOSE-FILES-END.
+
+      * Reads the last checkpoint left by a previous run, if any, so
+      * this run knows how many classes were already fully reported
+      * and can skip redoing them. No checkpoint file yet (a first-ever
+      * or a post-completion run) just means starting from scratch.
+       0060-READ-CHECKPOINT-BEGIN.
+           OPEN INPUT F-CHECKPOINT.
+           IF F-CHECKPOINT-STATUS-OK THEN
+               READ F-CHECKPOINT
+                   NOT AT END
+      * Only honor the checkpoint if it was left by a run against
+      * today's dated report - one left over from a prior day (never
+      * restarted before the day rolled over) belongs to a file this
+      * run isn't even writing to.
+                       IF R-CKPT-DATE EQUAL WS-CURRENT-DATE THEN
+                           MOVE R-CKPT-CLASSES-DONE
+                               TO WS-RESTART-CLASSES-DONE
+                           MOVE R-CKPT-OUTPUT-LINES
+                               TO WS-RESTART-OUTPUT-LINES
+                           MOVE R-CKPT-EXCEPT-LINES
+                               TO WS-RESTART-EXCEPT-LINES
+                           MOVE R-CKPT-OUTPUT-LINES
+                               TO WS-OUTPUT-LINES-WRITTEN
+                           MOVE R-CKPT-EXCEPT-LINES
+                               TO WS-EXCEPT-LINES-WRITTEN
+                       END-IF
+               END-READ
+               CLOSE F-CHECKPOINT
+           END-IF.
+       0060-READ-CHECKPOINT-END.
+
+      * Rewrites the checkpoint file with the current progress. Line
+      * sequential files can't be updated in place, so this reopens
+      * and rewrites the single record every time, which at a 100
+      * record cadence is cheap enough for batch use. The classes-done
+      * count is never allowed to regress below what a prior run had
+      * already confirmed - a restart re-reads (without recomputing or
+      * rewriting) every class up through WS-RESTART-CLASSES-DONE, so
+      * WS-CLASSES-SEEN sits below that figure for most of the replay
+      * and would otherwise overwrite a safe, higher checkpoint with a
+      * lower one if this run itself aborted mid-replay.
+       0065-WRITE-CHECKPOINT-BEGIN.
+           MOVE WS-CURRENT-DATE TO R-CKPT-DATE.
+           MOVE WS-RECORDS-READ TO R-CKPT-RECORDS-READ.
+           IF WS-CLASSES-SEEN > WS-RESTART-CLASSES-DONE THEN
+               MOVE WS-CLASSES-SEEN TO R-CKPT-CLASSES-DONE
+           ELSE
+               MOVE WS-RESTART-CLASSES-DONE TO R-CKPT-CLASSES-DONE
+           END-IF.
+      * WS-OUTPUT-LINES-WRITTEN/WS-EXCEPT-LINES-WRITTEN only grow when
+      * a class actually gets (re)written (0300/0160), so unlike
+      * classes-done above there is no lower checkpointed figure they
+      * could ever regress below.
+           MOVE WS-OUTPUT-LINES-WRITTEN TO R-CKPT-OUTPUT-LINES.
+           MOVE WS-EXCEPT-LINES-WRITTEN TO R-CKPT-EXCEPT-LINES.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE REC-F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       0065-WRITE-CHECKPOINT-END.
+
+      * Zeroes out the checkpoint file at the end of a clean run.
+       0995-CLEAR-CHECKPOINT-BEGIN.
+           MOVE WS-CURRENT-DATE TO R-CKPT-DATE.
+           MOVE 0 TO R-CKPT-RECORDS-READ.
+           MOVE 0 TO R-CKPT-CLASSES-DONE.
+           MOVE 0 TO R-CKPT-OUTPUT-LINES.
+           MOVE 0 TO R-CKPT-EXCEPT-LINES.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE REC-F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       0995-CLEAR-CHECKPOINT-END.
+
       * Reads the input file, and stores its content in a
       * data structure
        0100-READ-INPUT-FILE-BEGIN.
-      * Initializing student and course size
+      * Initializing student and course size for this class.
            MOVE 0 TO WS-STUDENT-LGHT.
            MOVE 0 TO WS-COURSE-LGHT.
-      * Input file opening.
-           OPEN INPUT F-INPUT.
-      * Read until EOF file is set by FILE STATUS.
-           PERFORM UNTIL F-INPUT-STATUS-EOF
+           SET WS-CLASS-BOUNDARY-NOT-HIT TO TRUE.
+      * Pick up the class header that ended the previous class's read,
+      * if there was one, otherwise WS-CLASS-ID/LABEL are left exactly
+      * as they were (SPACE, for an input with no header records at
+      * all, so it still runs as one unlabeled class).
+           IF WS-HAVE-PENDING-HEADER THEN
+               MOVE WS-PENDING-CLASS-ID TO WS-CLASS-ID
+               MOVE WS-PENDING-CLASS-LABEL TO WS-CLASS-LABEL
+               SET WS-NO-PENDING-HEADER TO TRUE
+           END-IF.
+      * Read until EOF, or until a class boundary is hit.
+           PERFORM UNTIL F-INPUT-STATUS-EOF OR WS-CLASS-BOUNDARY-HIT
                READ F-INPUT
                    NOT AT END
       * Starts the UTF-8 Replacing paragraph.
                        PERFORM 1300-REPLACE-UTF-8-BEGIN
                           THRU 1300-REPLACE-UTF-8-END
+      * Counts this record for the restart checkpoint, and
+      * checkpoints every 100 records, see 0065-WRITE-CHECKPOINT-
+      * BEGIN. WS-CLASSES-SEEN is not bumped until the class we're
+      * still in the middle of reading is fully done, so a crash
+      * before that restarts by re-reading this same class.
+                       ADD 1 TO WS-RECORDS-READ
+                       DIVIDE WS-RECORDS-READ BY 100
+                           GIVING WS-CKPT-QUOTIENT
+                           REMAINDER WS-CKPT-REMAINDER
+                       IF WS-CKPT-REMAINDER EQUAL 0 THEN
+                           PERFORM 0065-WRITE-CHECKPOINT-BEGIN
+                              THRU 0065-WRITE-CHECKPOINT-END
+                       END-IF
       * Evaluating the key
                        EVALUATE REC-F-INPUT-2
+                           WHEN 0
+      * Class/section header, see 0180-READ-CLASS-HEADER-BEGIN.
+                               PERFORM 0180-READ-CLASS-HEADER-BEGIN
+                                  THRU 0180-READ-CLASS-HEADER-END
                            WHEN 1
       * Move values to paragraph 1500 parameters.
                                MOVE R-LASTNAME 
@@ -295,49 +978,123 @@
                                PERFORM 1500-GET-STUDENT-INDEX-BEGIN
                                   THRU 1500-GET-STUDENT-INDEX-END
                                IF WS-1500R-DUPLICATA-NO THEN
-      * If no duplicate, just store the names, age and initialize the
-      * amount of grades.
-                                   MOVE 0 TO WS-S-GRADE-AMT
-                                             (WS-STUDENT-ID)
-                                   MOVE R-LASTNAME 
+      * If no duplicate, clear whatever a previous class may have left
+      * in this table slot, then store the names and age.
+                                   PERFORM 0190-INIT-NEW-STUDENT-BEGIN
+                                      THRU 0190-INIT-NEW-STUDENT-END
+                                   MOVE R-LASTNAME
                                        TO WS-S-LASTNAME(WS-STUDENT-ID)
-                                   MOVE R-FIRSTNAME 
+                                   MOVE R-FIRSTNAME
                                        TO WS-S-FIRSTNAME(WS-STUDENT-ID)
-                                   MOVE R-AGE 
-                                       TO WS-S-AGE(WS-STUDENT-ID)
+      * Reject a keying mistake (age 00, or an implausibly high age)
+      * rather than store it: WS-S-AGE is left at its zeroed default.
+                                   IF R-AGE < WS-AGE-MIN OR
+                                      R-AGE > WS-AGE-MAX THEN
+                                       DISPLAY "Invalid age " R-AGE
+                                           " for " R-LASTNAME
+                                       MOVE "INVALID AGE"
+                                           TO WS-0160P-TYPE
+                                       MOVE R-LASTNAME
+                                           TO WS-0160P-LASTNAME
+                                       MOVE R-FIRSTNAME
+                                           TO WS-0160P-FIRSTNAME
+                                       MOVE SPACE TO WS-0160P-COURSE
+                                       PERFORM
+                                       0160-WRITE-EXCEPTION-BEGIN
+                                          THRU
+                                       0160-WRITE-EXCEPTION-END
+                                   ELSE
+                                       MOVE R-AGE
+                                           TO WS-S-AGE(WS-STUDENT-ID)
+                                   END-IF
                                ELSE
       * If duplicate student, let the user know.
                                    DISPLAY "Duplicate student "
                                        R-LASTNAME
+                                   MOVE "DUPLICATE STUDENT"
+                                       TO WS-0160P-TYPE
+                                   MOVE R-LASTNAME TO WS-0160P-LASTNAME
+                                   MOVE R-FIRSTNAME
+                                       TO WS-0160P-FIRSTNAME
+                                   MOVE SPACE TO WS-0160P-COURSE
+                                   PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                                      THRU 0160-WRITE-EXCEPTION-END
                                END-IF
                            WHEN 2
       * Move values to paragraph 1400 parameters.
                                MOVE R-LABEL TO WS-1400P-COURSE-NAME
                                MOVE R-COEF TO  WS-1400P-COURSE-COEF
+      * A zero (or blank-defaulted) coefficient would silently count
+      * this course for nothing in the student's average, so reject
+      * the whole course record instead of ever creating/updating it.
+                               IF WS-1400P-COURSE-COEF
+                                  < WS-COEF-MIN THEN
+                                   DISPLAY "Invalid coefficient for "
+                                       R-LABEL
+                                   MOVE "INVALID COEFFICIENT"
+                                       TO WS-0160P-TYPE
+                                   MOVE WS-1500P-STUDENT-NAME
+                                       TO WS-0160P-LASTNAME
+                                   MOVE WS-1500P-STUDENT-FNAME
+                                       TO WS-0160P-FIRSTNAME
+                                   MOVE R-LABEL TO WS-0160P-COURSE
+                                   PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                                      THRU 0160-WRITE-EXCEPTION-END
+                               ELSE
       * Getting current course index, adding 1 to the course-lgth if
       * needed.
                                PERFORM 1400-GET-COURSE-INDEX-BEGIN
                                   THRU 1400-GET-COURSE-INDEX-END
                                IF WS-S-GRADE-MISSING
                                   (WS-STUDENT-ID, WS-COURSE-ID) THEN
+      * Remembering the course was requested for this student, whether
+      * or not it comes with a grade right away, so a grade that is
+      * still missing once the whole file is read (see
+      * 0150-CHECK-MISSING-GRADES-BEGIN) can be told apart from a
+      * course the student simply never took.
+                                   SET WS-S-COURSE-WAS-REQUESTED
+                                       (WS-STUDENT-ID, WS-COURSE-ID)
+                                       TO TRUE
                                    IF R-GRADE NOT EQUAL SPACE THEN
       * If the grade is not fullfilled, store the value, and set the
-      * grade-ok flag (and add 1 to grade-amt).
-                                       MOVE R-GRADE 
+      * grade-ok flag (and add 1 to grade-amt), unless the grade is
+      * above the maximum for the grading scale, in which case reject
+      * it the same way a blank/duplicate grade would be rejected.
+                                       MOVE R-GRADE
                                            TO WS-S-GRADE
                                            (WS-STUDENT-ID, WS-COURSE-ID)
-                                       SET WS-S-GRADE-OK
-                                           (WS-STUDENT-ID, WS-COURSE-ID)
-                                           TO TRUE
-                                       ADD 1 TO WS-S-GRADE-AMT
-                                                (WS-STUDENT-ID)
-                                   ELSE
-      * If the grade field is empty, not storing the grade, letting
-      * the user know
-                                       DISPLAY "Missing grade number "
-                                           "for " 
-                                           WS-S-LASTNAME(WS-STUDENT-ID)
-                                           " in " R-LABEL
+                                       IF WS-S-GRADE
+                                          (WS-STUDENT-ID, WS-COURSE-ID)
+                                          > WS-GRADE-MAX THEN
+                                           DISPLAY "Invalid grade for "
+                                               WS-S-LASTNAME
+                                                   (WS-STUDENT-ID)
+                                               " in " R-LABEL
+                                           MOVE "INVALID GRADE"
+                                               TO WS-0160P-TYPE
+                                           MOVE WS-S-LASTNAME
+                                               (WS-STUDENT-ID)
+                                               TO WS-0160P-LASTNAME
+                                           MOVE WS-S-FIRSTNAME
+                                               (WS-STUDENT-ID)
+                                               TO WS-0160P-FIRSTNAME
+                                           MOVE R-LABEL
+                                               TO WS-0160P-COURSE
+                                           PERFORM
+                                           0160-WRITE-EXCEPTION-BEGIN
+                                              THRU
+                                           0160-WRITE-EXCEPTION-END
+                                           MOVE 0 TO WS-S-GRADE
+                                               (WS-STUDENT-ID,
+                                                WS-COURSE-ID)
+                                       ELSE
+                                           SET WS-S-GRADE-OK
+                                               (WS-STUDENT-ID,
+                                                WS-COURSE-ID)
+                                               TO TRUE
+                                           ADD 1 TO WS-S-GRADE-AMT
+                                                    (WS-STUDENT-ID)
+                                       END-IF
                                    END-IF
                                ELSE
       * If the grade of that course for that student is not missing
@@ -345,16 +1102,239 @@
                                    DISPLAY "Duplicate grade for "
                                            WS-S-LASTNAME(WS-STUDENT-ID)
                                            " in " R-LABEL
+                                   MOVE "DUPLICATE GRADE"
+                                       TO WS-0160P-TYPE
+                                   MOVE WS-S-LASTNAME(WS-STUDENT-ID)
+                                       TO WS-0160P-LASTNAME
+                                   MOVE WS-S-FIRSTNAME(WS-STUDENT-ID)
+                                       TO WS-0160P-FIRSTNAME
+                                   MOVE R-LABEL TO WS-0160P-COURSE
+                                   PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                                      THRU 0160-WRITE-EXCEPTION-END
+                               END-IF
                                END-IF
+                           WHEN 3
+      * Weighted assessment (midterm, final, homework...) for the
+      * current student, in a course a REC-COURSE record must already
+      * have declared, see 1450-FIND-COURSE-INDEX-BEGIN.
+                               MOVE R-A-LABEL TO WS-1450P-COURSE-NAME
+                               PERFORM 1450-FIND-COURSE-INDEX-BEGIN
+                                  THRU 1450-FIND-COURSE-INDEX-END
+                               PERFORM 0170-STORE-ASSESSMENT-BEGIN
+                                  THRU 0170-STORE-ASSESSMENT-END
+                           WHEN 4
+      * Run-wide control record, see 0185-READ-CONTROL-RECORD-BEGIN.
+                               PERFORM 0185-READ-CONTROL-RECORD-BEGIN
+                                  THRU 0185-READ-CONTROL-RECORD-END
                        END-EVALUATE
                END-READ
            END-PERFORM.
-      * CLOSE THE FILE.
-           CLOSE F-INPUT.
+      * Now that the whole class (course records AND their
+      * assessments) has been read, report the grades that are still
+      * missing. Files stay open for the next class, if any, see
+      * 0050/0990-...-FILES-BEGIN.
+           PERFORM 0150-CHECK-MISSING-GRADES-BEGIN
+              THRU 0150-CHECK-MISSING-GRADES-END.
        0100-READ-INPUT-FILE-END.
 
-      * Computes the averages, by starting two paragraphs.
+      * Labels the current class from the first REC-CLASS-HEADER seen
+      * in the file, or, if one was already seen, stashes this one as
+      * pending and signals a class boundary so the mainline stops
+      * reading and processes the class gathered so far.
+       0180-READ-CLASS-HEADER-BEGIN.
+           IF WS-NO-CLASS-HEADER-SEEN THEN
+               SET WS-FIRST-CLASS-HEADER-SEEN TO TRUE
+               MOVE R-CL-ID TO WS-CLASS-ID
+               MOVE R-CL-LABEL TO WS-CLASS-LABEL
+           ELSE
+               MOVE R-CL-ID TO WS-PENDING-CLASS-ID
+               MOVE R-CL-LABEL TO WS-PENDING-CLASS-LABEL
+               SET WS-HAVE-PENDING-HEADER TO TRUE
+               SET WS-CLASS-BOUNDARY-HIT TO TRUE
+           END-IF.
+       0180-READ-CLASS-HEADER-END.
+
+      * Overrides WS-PASS-CUTOFF from an optional REC-CONTROL record.
+      * Stays in effect for the rest of the run (including any classes
+      * still to come) until another one is read, so one control
+      * record up front is enough for the whole batch.
+       0185-READ-CONTROL-RECORD-BEGIN.
+           MOVE R-CTL-PASS-GRADE TO WS-PASS-CUTOFF.
+       0185-READ-CONTROL-RECORD-END.
+
+      * Clears a freshly claimed WS-STUDENT table slot before storing
+      * a new student in it. A slot can carry another class's leftover
+      * grades, flags and average, since WS-STUDENT-LGHT resets to 0
+      * for every class but the physical table slots are reused as-is.
+       0190-INIT-NEW-STUDENT-BEGIN.
+           MOVE 0 TO WS-S-GRADE-AMT(WS-STUDENT-ID).
+           MOVE 0 TO WS-S-AVERAGE(WS-STUDENT-ID).
+           PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                   UNTIL WS-IDX-2 > WS-COURSE-MAX
+               MOVE 0 TO WS-S-GRADE(WS-STUDENT-ID, WS-IDX-2)
+               SET WS-S-GRADE-MISSING(WS-STUDENT-ID, WS-IDX-2) TO TRUE
+               MOVE 0 TO WS-S-COURSE-REQ(WS-STUDENT-ID, WS-IDX-2)
+               MOVE 0 TO WS-S-ASSESS-AMT(WS-STUDENT-ID, WS-IDX-2)
+           END-PERFORM.
+       0190-INIT-NEW-STUDENT-END.
+
+      * Walks every requested student/course pair and lets the user
+      * know about the ones that never received a grade, be it
+      * directly on the REC-COURSE record or through REC-ASSESSMENT
+      * records.
+       0150-CHECK-MISSING-GRADES-BEGIN.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                   UNTIL WS-IDX-1 > WS-STUDENT-LGHT
+               PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                       UNTIL WS-IDX-2 > WS-COURSE-LGHT
+                   IF WS-S-COURSE-WAS-REQUESTED(WS-IDX-1, WS-IDX-2)
+                      AND WS-S-GRADE-MISSING(WS-IDX-1, WS-IDX-2) THEN
+                       DISPLAY "Missing grade number for "
+                           WS-S-LASTNAME(WS-IDX-1)
+                           " in " WS-C-NAME(WS-IDX-2)
+                       MOVE "MISSING GRADE" TO WS-0160P-TYPE
+                       MOVE WS-S-LASTNAME(WS-IDX-1)
+                           TO WS-0160P-LASTNAME
+                       MOVE SPACE TO WS-0160P-FIRSTNAME
+                       MOVE WS-C-NAME(WS-IDX-2) TO WS-0160P-COURSE
+                       PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                          THRU 0160-WRITE-EXCEPTION-END
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       0150-CHECK-MISSING-GRADES-END.
+
+      * Appends one record to F-EXCEPTIONS for a duplicate, missing or
+      * rejected condition found while reading F-INPUT. Parameters are
+      * WS-0160P-TYPE/LASTNAME/FIRSTNAME/COURSE; the class id is taken
+      * straight from WS-CLASS-ID, already set for whichever class is
+      * currently being read, so two same-named students or courses in
+      * different sections of a combined file stay distinguishable.
+       0160-WRITE-EXCEPTION-BEGIN.
+           MOVE WS-CLASS-ID TO WS-EXC-CLASS-ID.
+           MOVE WS-0160P-TYPE TO WS-EXC-TYPE.
+           MOVE WS-0160P-LASTNAME TO WS-EXC-LASTNAME.
+           MOVE WS-0160P-FIRSTNAME TO WS-EXC-FIRSTNAME.
+           MOVE WS-0160P-COURSE TO WS-EXC-COURSE.
+           MOVE WS-EXCEPTION-LINE TO REC-F-EXCEPTIONS.
+           WRITE REC-F-EXCEPTIONS.
+           ADD 1 TO WS-EXCEPT-LINES-WRITTEN.
+       0160-WRITE-EXCEPTION-END.
+
+      * Stores one REC-ASSESSMENT record (already looked up into
+      * WS-COURSE-ID by 1450-FIND-COURSE-INDEX-BEGIN) for the current
+      * student, or rejects it into the exceptions file: unknown
+      * course, assessment table full, or a blank grade.
+       0170-STORE-ASSESSMENT-BEGIN.
+           IF WS-COURSE-ID EQUAL 0 THEN
+               DISPLAY "Assessment for unknown course " R-A-LABEL
+                   " for " WS-S-LASTNAME(WS-STUDENT-ID)
+               MOVE "UNKNOWN COURSE" TO WS-0160P-TYPE
+               MOVE WS-S-LASTNAME(WS-STUDENT-ID) TO WS-0160P-LASTNAME
+               MOVE WS-S-FIRSTNAME(WS-STUDENT-ID)
+                   TO WS-0160P-FIRSTNAME
+               MOVE R-A-LABEL TO WS-0160P-COURSE
+               PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                  THRU 0160-WRITE-EXCEPTION-END
+           ELSE
+               IF WS-S-ASSESS-AMT(WS-STUDENT-ID, WS-COURSE-ID)
+                  EQUAL 10 THEN
+                   DISPLAY "Too many assessments for " R-A-LABEL
+                       " for " WS-S-LASTNAME(WS-STUDENT-ID)
+                   MOVE "TOO MANY ASSESSMENTS" TO WS-0160P-TYPE
+                   MOVE WS-S-LASTNAME(WS-STUDENT-ID)
+                       TO WS-0160P-LASTNAME
+                   MOVE WS-S-FIRSTNAME(WS-STUDENT-ID)
+                       TO WS-0160P-FIRSTNAME
+                   MOVE R-A-LABEL TO WS-0160P-COURSE
+                   PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                      THRU 0160-WRITE-EXCEPTION-END
+               ELSE
+                   IF R-A-GRADE NOT EQUAL SPACE THEN
+      * A zero (or blank-defaulted) weight would count for nothing in
+      * the rollup average, so reject the whole assessment record
+      * instead of storing it. R-A-WEIGHT is de-edited into a plain
+      * numeric buffer first and compared from there.
+                       MOVE R-A-WEIGHT TO WS-0170-ASSESS-WEIGHT
+                       IF WS-0170-ASSESS-WEIGHT < WS-WEIGHT-MIN THEN
+                           DISPLAY "Invalid weight for "
+                               WS-S-LASTNAME(WS-STUDENT-ID)
+                               " in " R-A-LABEL
+                           MOVE "INVALID WEIGHT" TO WS-0160P-TYPE
+                           MOVE WS-S-LASTNAME(WS-STUDENT-ID)
+                               TO WS-0160P-LASTNAME
+                           MOVE WS-S-FIRSTNAME(WS-STUDENT-ID)
+                               TO WS-0160P-FIRSTNAME
+                           MOVE R-A-LABEL TO WS-0160P-COURSE
+                           PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                              THRU 0160-WRITE-EXCEPTION-END
+                       ELSE
+                           ADD 1 TO WS-S-ASSESS-AMT
+                               (WS-STUDENT-ID, WS-COURSE-ID)
+                           MOVE R-A-GRADE TO WS-S-ASSESS-GRADE
+                               (WS-STUDENT-ID, WS-COURSE-ID,
+                                WS-S-ASSESS-AMT
+                               (WS-STUDENT-ID, WS-COURSE-ID))
+      * A grade above the maximum for the grading scale is rejected the
+      * same way, and the assessment slot just claimed is given back.
+                           IF WS-S-ASSESS-GRADE
+                              (WS-STUDENT-ID, WS-COURSE-ID,
+                               WS-S-ASSESS-AMT
+                              (WS-STUDENT-ID, WS-COURSE-ID))
+                              > WS-GRADE-MAX THEN
+                               DISPLAY "Invalid grade for "
+                                   WS-S-LASTNAME(WS-STUDENT-ID)
+                                   " in " R-A-LABEL
+                               MOVE "INVALID GRADE" TO WS-0160P-TYPE
+                               MOVE WS-S-LASTNAME(WS-STUDENT-ID)
+                                   TO WS-0160P-LASTNAME
+                               MOVE WS-S-FIRSTNAME(WS-STUDENT-ID)
+                                   TO WS-0160P-FIRSTNAME
+                               MOVE R-A-LABEL TO WS-0160P-COURSE
+                               PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                                  THRU 0160-WRITE-EXCEPTION-END
+                               SUBTRACT 1 FROM WS-S-ASSESS-AMT
+                                   (WS-STUDENT-ID, WS-COURSE-ID)
+                           ELSE
+                               MOVE WS-0170-ASSESS-WEIGHT
+                                   TO WS-S-ASSESS-WEIGHT
+                                   (WS-STUDENT-ID, WS-COURSE-ID,
+                                    WS-S-ASSESS-AMT
+                                   (WS-STUDENT-ID, WS-COURSE-ID))
+                               IF WS-S-GRADE-MISSING
+                                  (WS-STUDENT-ID, WS-COURSE-ID) THEN
+                                   SET WS-S-GRADE-OK
+                                       (WS-STUDENT-ID, WS-COURSE-ID)
+                                       TO TRUE
+                                   ADD 1 TO WS-S-GRADE-AMT
+                                       (WS-STUDENT-ID)
+                               END-IF
+                           END-IF
+                       END-IF
+                   ELSE
+                       DISPLAY "Missing assessment grade for "
+                           WS-S-LASTNAME(WS-STUDENT-ID)
+                           " in " R-A-LABEL
+                       MOVE "MISSING ASSESSMENT" TO WS-0160P-TYPE
+                       MOVE WS-S-LASTNAME(WS-STUDENT-ID)
+                           TO WS-0160P-LASTNAME
+                       MOVE WS-S-FIRSTNAME(WS-STUDENT-ID)
+                           TO WS-0160P-FIRSTNAME
+                       MOVE R-A-LABEL TO WS-0160P-COURSE
+                       PERFORM 0160-WRITE-EXCEPTION-BEGIN
+                          THRU 0160-WRITE-EXCEPTION-END
+                   END-IF
+               END-IF
+           END-IF.
+       0170-STORE-ASSESSMENT-END.
+
+      * Computes the averages, by starting three paragraphs.
        0200-COMPUTE-AVERAGES-BEGIN.
+      * Rolls up per-assessment weighted grades into WS-S-GRADE before
+      * the course/student averages below consume it.
+           PERFORM 0205-COMPUTE-ASSESSMENT-AVERAGE-BEGIN
+              THRU 0205-COMPUTE-ASSESSMENT-AVERAGE-END.
+
            PERFORM 0210-COMPUTE-COURSE-AVERAGE-BEGIN
               THRU 0210-COMPUTE-COURSE-AVERAGE-END.
 
@@ -362,6 +1342,42 @@
               THRU 0220-COMPUTE-STUDENT-AVERAGE-END.
        0200-COMPUTE-AVERAGES-END.
 
+      * Rolls up each student's weighted assessments (REC-ASSESSMENT
+      * records) in a course into a single WS-S-GRADE for that course,
+      * WEIGHTED-SUM / WEIGHT-TOTAL, same shape as the course and
+      * class average computations below. Courses graded the old way,
+      * with a single grade straight off a REC-COURSE record and no
+      * assessments, are left untouched.
+       0205-COMPUTE-ASSESSMENT-AVERAGE-BEGIN.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                   UNTIL WS-IDX-1 > WS-STUDENT-LGHT
+               PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                       UNTIL WS-IDX-2 > WS-COURSE-LGHT
+                   IF WS-S-ASSESS-AMT(WS-IDX-1, WS-IDX-2) NOT EQUAL 0
+                       MOVE 0 TO WS-MATH-BUFFER-4
+                       MOVE 0 TO WS-MATH-BUFFER-5
+                       PERFORM VARYING WS-IDX-3 FROM 1 BY 1
+                               UNTIL WS-IDX-3 >
+                                   WS-S-ASSESS-AMT(WS-IDX-1, WS-IDX-2)
+                           COMPUTE WS-MATH-BUFFER-4 =
+                               WS-MATH-BUFFER-4 +
+                               WS-S-ASSESS-GRADE
+                                   (WS-IDX-1, WS-IDX-2, WS-IDX-3) *
+                               WS-S-ASSESS-WEIGHT
+                                   (WS-IDX-1, WS-IDX-2, WS-IDX-3)
+                           ADD WS-S-ASSESS-WEIGHT
+                               (WS-IDX-1, WS-IDX-2, WS-IDX-3)
+                               TO WS-MATH-BUFFER-5
+                       END-PERFORM
+                       COMPUTE WS-MATH-BUFFER-4 ROUNDED =
+                           WS-MATH-BUFFER-4 / WS-MATH-BUFFER-5
+                       MOVE WS-MATH-BUFFER-4
+                           TO WS-S-GRADE(WS-IDX-1, WS-IDX-2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       0205-COMPUTE-ASSESSMENT-AVERAGE-END.
+
       * Computes the average grade per course.
        0210-COMPUTE-COURSE-AVERAGE-BEGIN.
       * Simply iterates over the bi-dimensional table with 2 loops.
@@ -425,50 +1441,108 @@
            MOVE WS-MATH-BUFFER-3 TO WS-CLASS-AVERAGE.
        0220-COMPUTE-STUDENT-AVERAGE-END.
 
+      * Builds WS-SORT-ORDER, the student table indices in WS-S-AVERAGE
+      * descending order, with a straightforward selection sort. Sorts
+      * the index array rather than WS-STUDENT itself so every other
+      * paragraph can keep indexing the table by its original order.
+       0250-SORT-STUDENTS-BY-AVERAGE-BEGIN.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                   UNTIL WS-IDX-1 > WS-STUDENT-LGHT
+               MOVE WS-IDX-1 TO WS-SORT-ORDER(WS-IDX-1)
+           END-PERFORM.
+
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                   UNTIL WS-IDX-1 >= WS-STUDENT-LGHT
+               COMPUTE WS-IDX-4 = WS-IDX-1 + 1
+               PERFORM VARYING WS-IDX-4 FROM WS-IDX-4 BY 1
+                       UNTIL WS-IDX-4 > WS-STUDENT-LGHT
+                   IF WS-S-AVERAGE(WS-SORT-ORDER(WS-IDX-4)) >
+                      WS-S-AVERAGE(WS-SORT-ORDER(WS-IDX-1)) THEN
+                       MOVE WS-SORT-ORDER(WS-IDX-1) TO WS-SORT-TEMP
+                       MOVE WS-SORT-ORDER(WS-IDX-4)
+                           TO WS-SORT-ORDER(WS-IDX-1)
+                       MOVE WS-SORT-TEMP TO WS-SORT-ORDER(WS-IDX-4)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       0250-SORT-STUDENTS-BY-AVERAGE-END.
+
       * Writes all the previously stored and computed data into the
       * output file.
        0300-WRITE-OUTPUT-FILE-BEGIN.
-      * Open output file.
-           OPEN OUTPUT F-OUTPUT.
-           
       * Title surrounded by star lines.
            MOVE WS-OUTPUT-STAR-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
            MOVE WS-OUTPUT-NOTE-REPORT TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
            MOVE WS-OUTPUT-STAR-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+
+      * Class/section heading, only when the input carried a
+      * REC-CLASS-HEADER record for it, followed by an empty line.
+           IF WS-CLASS-ID NOT EQUAL SPACE THEN
+               MOVE WS-CLASS-ID TO WS-CLS-OUT-ID
+               MOVE WS-CLASS-LABEL TO WS-CLS-OUT-LABEL
+               MOVE WS-CLASS-HEADING-OUTPUT TO REC-F-OUTPUT
+               PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+                  THRU 0305-WRITE-OUTPUT-LINE-END
+               MOVE WS-OUTPUT-SPACE-LINE(1:WS-OUTPUT-SIZE)
+                   TO REC-F-OUTPUT
+               PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+                  THRU 0305-WRITE-OUTPUT-LINE-END
+           END-IF.
 
       * Header followed by an empty line.
            PERFORM 0500-SETUP-OUTPUT-HEADER-BEGIN
               THRU 0500-SETUP-OUTPUT-HEADER-END.
            MOVE WS-OUTPUT-HEADER TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
            MOVE WS-OUTPUT-SPACE-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
-
-      * Loop to write all the students, followed by an empty line.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+
+      * CSV file for this class, its own file so a combined run's
+      * classes never mix into one ragged, multi-header table, then
+      * its header row, course names comma-joined.
+           PERFORM 0345-OPEN-CSV-FILE-BEGIN
+              THRU 0345-OPEN-CSV-FILE-END.
+           PERFORM 0350-WRITE-CSV-HEADER-BEGIN
+              THRU 0350-WRITE-CSV-HEADER-END.
+
+      * Loop to write all the students, ranked best average first,
+      * followed by an empty line.
            PERFORM VARYING WS-IDX-1 FROM 1 BY 1
                    UNTIL WS-IDX-1 > WS-STUDENT-LGHT
-               MOVE WS-IDX-1 TO WS-STUDENT-ID
+               MOVE WS-SORT-ORDER(WS-IDX-1) TO WS-STUDENT-ID
                PERFORM 0600-SETUP-OUTPUT-GRADE-BEGIN
                   THRU 0600-SETUP-OUTPUT-GRADE-END
                MOVE WS-STUDENT-OUTPUT-GRADE TO REC-F-OUTPUT
-               WRITE REC-F-OUTPUT
+               PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+                  THRU 0305-WRITE-OUTPUT-LINE-END
+               PERFORM 0360-WRITE-CSV-ROW-BEGIN
+                  THRU 0360-WRITE-CSV-ROW-END
            END-PERFORM.
+           CLOSE F-CSV.
 
            MOVE WS-OUTPUT-SPACE-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
       * Footer followed by a star line.
            PERFORM 0700-SETUP-OUTPUT-FOOTER-1-BEGIN
               THRU 0700-SETUP-OUTPUT-FOOTER-1-END.
            MOVE WS-FOOTER-OUTPUT-1 TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
            MOVE WS-OUTPUT-STAR-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
       * Loop to write all the courses, followed by a star line.
            PERFORM VARYING WS-IDX-1 FROM 1 BY 1
@@ -477,41 +1551,181 @@
                PERFORM 0800-SETUP-OUTPUT-COURSE-BEGIN
                   THRU 0800-SETUP-OUTPUT-COURSE-END
                MOVE WS-COURSE-OUTPUT TO REC-F-OUTPUT
-               WRITE REC-F-OUTPUT
+               PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+                  THRU 0305-WRITE-OUTPUT-LINE-END
            END-PERFORM.
 
            MOVE WS-OUTPUT-STAR-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
       * Writes student amount.
            MOVE WS-STUD-AMT-OUTPUT TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
       * Writes courses amount.
            MOVE WS-CRS-AMT-OUTPUT TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
       * Writes grades amount.
            MOVE WS-GRADE-AMT-OUTPUT TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+
+      * Honor roll and at-risk sections, star line separated.
+           MOVE WS-OUTPUT-STAR-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+
+           MOVE WS-OUTPUT-HONOR-ROLL TO REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+
+           MOVE WS-HONOR-ROLL-CUTOFF TO WS-0900P-CUTOFF.
+           MOVE "H" TO WS-0900P-MODE.
+           PERFORM 0900-WRITE-RANK-LIST-BEGIN
+              THRU 0900-WRITE-RANK-LIST-END.
+
+           MOVE WS-OUTPUT-SPACE-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+
+           MOVE WS-OUTPUT-AT-RISK TO REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+
+           MOVE WS-AT-RISK-CUTOFF TO WS-0900P-CUTOFF.
+           MOVE "R" TO WS-0900P-MODE.
+           PERFORM 0900-WRITE-RANK-LIST-BEGIN
+              THRU 0900-WRITE-RANK-LIST-END.
 
       * End report note,surroundded by star lines.
            MOVE WS-OUTPUT-STAR-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
            MOVE WS-OUTPUT-END-NOTE-REPORT TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
 
            MOVE WS-OUTPUT-STAR-LINE(1:WS-OUTPUT-SIZE) TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
-
-      * CLOSE THE FILE.
-           CLOSE F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
        0300-WRITE-OUTPUT-FILE-END.
 
+      * Writes one already-formatted line to F-OUTPUT and counts it,
+      * so 0065-WRITE-CHECKPOINT-BEGIN always knows exactly how many
+      * lines F-OUTPUT holds as of the last confirmed class, see
+      * 0055-TRIM-STALE-OUTPUT-BEGIN.
+       0305-WRITE-OUTPUT-LINE-BEGIN.
+           WRITE REC-F-OUTPUT.
+           ADD 1 TO WS-OUTPUT-LINES-WRITTEN.
+       0305-WRITE-OUTPUT-LINE-END.
+
+      * Builds this class's own dated F-CSV assignment name and opens
+      * it fresh. Unlabeled single-class runs (no REC-CLASS-HEADER at
+      * all) keep the plain output/output_YYYYMMDD.csv name; a labeled
+      * class gets its id appended (output/output_YYYYMMDD_<id>.csv)
+      * so every class in a combined run lands in its own coherent
+      * table instead of sharing one file with a different column
+      * count per class.
+       0345-OPEN-CSV-FILE-BEGIN.
+           MOVE SPACE TO WS-CSV-FILENAME.
+           IF WS-CLASS-ID EQUAL SPACE THEN
+               STRING WS-CSV-BASENAME DELIMITED BY SPACE
+                      ".csv" DELIMITED BY SIZE
+                   INTO WS-CSV-FILENAME
+               END-STRING
+           ELSE
+               STRING WS-CSV-BASENAME DELIMITED BY SPACE
+                      "_" DELIMITED BY SIZE
+                      WS-CLASS-ID DELIMITED BY SPACE
+                      ".csv" DELIMITED BY SIZE
+                   INTO WS-CSV-FILENAME
+               END-STRING
+           END-IF.
+           OPEN OUTPUT F-CSV.
+       0345-OPEN-CSV-FILE-END.
+
+      * Writes the CSV header row for this class: last name, first
+      * name, one column per course (by name) and the average. Fields
+      * are separated by ";" rather than "," - WS-STUD-OUT-GRADE/
+      * WS-STUD-OUT-AVG are PIC 99,99 under this program's
+      * DECIMAL-POINT IS COMMA, so "," is already baked into every
+      * numeric value as its decimal point and can't also serve as the
+      * column separator without every numeric column splitting into
+      * two unparseable tokens.
+       0350-WRITE-CSV-HEADER-BEGIN.
+           MOVE SPACE TO WS-CSV-LINE.
+           MOVE 1 TO WS-CSV-PTR.
+           STRING "LASTNAME" DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  "FIRSTNAME" DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+           PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                   UNTIL WS-IDX-2 > WS-COURSE-LGHT
+               STRING WS-C-NAME(WS-IDX-2) DELIMITED BY SPACE
+                      ";" DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-PERFORM.
+           STRING "AVERAGE" DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  "STATUS" DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WS-CSV-LINE TO REC-F-CSV.
+           WRITE REC-F-CSV.
+       0350-WRITE-CSV-HEADER-END.
+
+      * Writes one CSV data row for the student currently set up by
+      * 0600-SETUP-OUTPUT-GRADE-BEGIN, reusing its WS-STUD-OUT-...
+      * fields so the CSV numbers always match the printed report.
+      * Same ";" separator as 0350-WRITE-CSV-HEADER-BEGIN, for the
+      * same reason.
+       0360-WRITE-CSV-ROW-BEGIN.
+           MOVE SPACE TO WS-CSV-LINE.
+           MOVE 1 TO WS-CSV-PTR.
+           STRING WS-STUD-OUT-NAME DELIMITED BY SPACE
+                  ";" DELIMITED BY SIZE
+                  WS-STUD-OUT-FNAME DELIMITED BY SPACE
+                  ";" DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+           PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                   UNTIL WS-IDX-2 > WS-COURSE-LGHT
+               STRING WS-STUD-OUT-GRADE(WS-IDX-2) DELIMITED BY SPACE
+                      ";" DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-PERFORM.
+           STRING WS-STUD-OUT-AVG DELIMITED BY SPACE
+                  ";" DELIMITED BY SIZE
+                  WS-STUD-OUT-STATUS DELIMITED BY SPACE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WS-CSV-LINE TO REC-F-CSV.
+           WRITE REC-F-CSV.
+       0360-WRITE-CSV-ROW-END.
+
       * Displays all the previously stored and computed data to
       * the terminal.
        0400-DISPLAY-TABLE-BEGIN.
+      * Class/section heading, only when the input carried a
+      * REC-CLASS-HEADER record for it.
+           IF WS-CLASS-ID NOT EQUAL SPACE THEN
+               DISPLAY "CLASS " WS-CLASS-ID " - " WS-CLASS-LABEL
+           END-IF.
       * Again, two loops for two dimensions. You will note that the
       * first one starts at 0 and ends at + 1, it is for the header
       * and the footer, which also need to iterate on the students.
@@ -595,11 +1809,19 @@
            IF WS-S-GRADE-AMT(WS-STUDENT-ID) NOT EQUAL 0 THEN
                MOVE WS-S-AVERAGE(WS-STUDENT-ID) TO WS-WRITE-NUM-BUFFER
                MOVE WS-WRITE-NUM-BUFFER TO WS-STUD-OUT-AVG
+      * PASS/FAIL flag against WS-PASS-CUTOFF, only judged when the
+      * student actually has a grade to judge.
+               IF WS-S-AVERAGE(WS-STUDENT-ID) >= WS-PASS-CUTOFF THEN
+                   MOVE "PASS" TO WS-STUD-OUT-STATUS
+               ELSE
+                   MOVE "FAIL" TO WS-STUD-OUT-STATUS
+               END-IF
            ELSE
                MOVE "MISS" TO WS-STUD-OUT-AVG
+               MOVE "MISS" TO WS-STUD-OUT-STATUS
            END-IF.
 
-      * Then loops on all grades for a student, writes "MISS" if one is 
+      * Then loops on all grades for a student, writes "MISS" if one is
       * missing.
            PERFORM VARYING WS-IDX-2 FROM 1 BY 1
                    UNTIL WS-IDX-2 > WS-COURSE-LGHT
@@ -642,6 +1864,56 @@
            MOVE WS-C-NAME(WS-COURSE-ID) TO WS-CRS-OUT-NAME.
        0800-SETUP-OUTPUT-COURSE-END.
 
+      * Writes either the honor roll (WS-0900P-MODE "H", average at or
+      * above WS-0900P-CUTOFF, best first) or the at-risk list
+      * (WS-0900P-MODE "R", average below WS-0900P-CUTOFF, worst
+      * first), walking WS-SORT-ORDER so both read off the same
+      * ranking as the report body. Writes "NONE" if nobody qualifies.
+       0900-WRITE-RANK-LIST-BEGIN.
+           SET WS-0900-FOUND-NO TO TRUE.
+           IF WS-0900P-MODE EQUAL "H" THEN
+               PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                       UNTIL WS-IDX-1 > WS-STUDENT-LGHT
+                   MOVE WS-SORT-ORDER(WS-IDX-1) TO WS-STUDENT-ID
+                   IF WS-S-GRADE-AMT(WS-STUDENT-ID) NOT EQUAL 0 AND
+                      WS-S-AVERAGE(WS-STUDENT-ID) >= WS-0900P-CUTOFF
+                       PERFORM 0950-WRITE-RANK-LINE-BEGIN
+                          THRU 0950-WRITE-RANK-LINE-END
+                       SET WS-0900-FOUND-YES TO TRUE
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM VARYING WS-IDX-1 FROM WS-STUDENT-LGHT BY -1
+                       UNTIL WS-IDX-1 < 1
+                   MOVE WS-SORT-ORDER(WS-IDX-1) TO WS-STUDENT-ID
+                   IF WS-S-GRADE-AMT(WS-STUDENT-ID) NOT EQUAL 0 AND
+                      WS-S-AVERAGE(WS-STUDENT-ID) < WS-0900P-CUTOFF
+                       PERFORM 0950-WRITE-RANK-LINE-BEGIN
+                          THRU 0950-WRITE-RANK-LINE-END
+                       SET WS-0900-FOUND-YES TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-0900-FOUND-NO THEN
+               MOVE SPACE TO REC-F-OUTPUT
+               MOVE "NONE" TO REC-F-OUTPUT(1:4)
+               PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+                  THRU 0305-WRITE-OUTPUT-LINE-END
+           END-IF.
+       0900-WRITE-RANK-LIST-END.
+
+      * Prepares and writes one honor-roll / at-risk line for the
+      * student currently in WS-STUDENT-ID.
+       0950-WRITE-RANK-LINE-BEGIN.
+           MOVE WS-S-LASTNAME(WS-STUDENT-ID) TO WS-RANK-OUT-NAME.
+           MOVE WS-S-FIRSTNAME(WS-STUDENT-ID) TO WS-RANK-OUT-FNAME.
+           MOVE WS-S-AVERAGE(WS-STUDENT-ID) TO WS-WRITE-NUM-BUFFER.
+           MOVE WS-WRITE-NUM-BUFFER TO WS-RANK-OUT-AVG.
+           MOVE WS-RANK-LINE-OUTPUT TO REC-F-OUTPUT.
+           PERFORM 0305-WRITE-OUTPUT-LINE-BEGIN
+              THRU 0305-WRITE-OUTPUT-LINE-END.
+       0950-WRITE-RANK-LINE-END.
+
       * Computes the output width, and centers the output texts.
        1100-INITIALIZE-OUTPUT-LINES-BEGIN.
       * Calculates the output width, depending on the biggest line
@@ -665,17 +1937,35 @@
                ADD WS-S-GRADE-AMT(WS-IDX-1) TO WS-GRADE-AMT-OUT
            END-PERFORM.
 
-      * Centering title.
+      * Centering title. Re-set from the plain text first, since a
+      * class run after the first would otherwise re-center a title
+      * that is already centered from the previous class.
+           MOVE "NOTES REPORT" TO WS-OUTPUT-NOTE-REPORT.
            MOVE WS-OUTPUT-NOTE-REPORT TO WS-CENTER-BUFFER.
            PERFORM 1200-CENTER-TEXT-BEGIN
               THRU 1200-CENTER-TEXT-END.
            MOVE WS-CENTER-BUFFER TO WS-OUTPUT-NOTE-REPORT.
 
       * Centering end text.
+           MOVE "END REPORT" TO WS-OUTPUT-END-NOTE-REPORT.
            MOVE WS-OUTPUT-END-NOTE-REPORT TO WS-CENTER-BUFFER.
            PERFORM 1200-CENTER-TEXT-BEGIN
               THRU 1200-CENTER-TEXT-END.
            MOVE WS-CENTER-BUFFER TO WS-OUTPUT-END-NOTE-REPORT.
+
+      * Centering honor-roll title.
+           MOVE "HONOR ROLL" TO WS-OUTPUT-HONOR-ROLL.
+           MOVE WS-OUTPUT-HONOR-ROLL TO WS-CENTER-BUFFER.
+           PERFORM 1200-CENTER-TEXT-BEGIN
+              THRU 1200-CENTER-TEXT-END.
+           MOVE WS-CENTER-BUFFER TO WS-OUTPUT-HONOR-ROLL.
+
+      * Centering at-risk title.
+           MOVE "AT RISK" TO WS-OUTPUT-AT-RISK.
+           MOVE WS-OUTPUT-AT-RISK TO WS-CENTER-BUFFER.
+           PERFORM 1200-CENTER-TEXT-BEGIN
+              THRU 1200-CENTER-TEXT-END.
+           MOVE WS-CENTER-BUFFER TO WS-OUTPUT-AT-RISK.
        1100-INITIALIZE-OUTPUT-LINES-END.
 
       * centers the given output texts based on the maximum line width.
@@ -726,6 +2016,16 @@
                END-IF
            END-PERFORM.
            IF WS-COURSE-ID EQUAL 0 THEN
+      * Refuse to grow the course table past WS-COURSE-MAX, a silent
+      * overflow here would corrupt every table that depends on
+      * WS-COURSE-LGHT, so abend with a clear message instead.
+               IF WS-COURSE-LGHT EQUAL WS-COURSE-MAX THEN
+                   DISPLAY "ABEND: course table full, maximum of "
+                       WS-COURSE-MAX " courses exceeded by course "
+                       WS-1400P-COURSE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
                ADD 1 TO WS-COURSE-LGHT
                MOVE WS-COURSE-LGHT TO WS-COURSE-ID
                MOVE WS-1400P-COURSE-NAME TO WS-C-NAME(WS-COURSE-ID)
@@ -733,6 +2033,20 @@
            END-IF.
        1400-GET-COURSE-INDEX-END.
 
+      * Looks for the course name in the course table, same as 1400
+      * above, but never creates one: a REC-ASSESSMENT record has no
+      * coefficient to store, so it can only attach to a course a
+      * REC-COURSE record already declared. Returns 0 when not found.
+       1450-FIND-COURSE-INDEX-BEGIN.
+           MOVE 0 TO WS-COURSE-ID.
+           PERFORM VARYING WS-IDX-1450 FROM 1 BY 1
+                   UNTIL WS-IDX-1450 > WS-COURSE-LGHT
+               IF WS-C-NAME(WS-IDX-1450) EQUAL WS-1450P-COURSE-NAME
+                   MOVE WS-IDX-1450 TO WS-COURSE-ID
+               END-IF
+           END-PERFORM.
+       1450-FIND-COURSE-INDEX-END.
+
       * Looks for the student name/fname pair in the student table, if
       * it is already present, it "returns" its index, while setting
       * the WS-1500R-DUPLICATA-YES flag to TRUE, if it isn't, it makes
